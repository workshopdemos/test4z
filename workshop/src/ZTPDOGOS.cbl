@@ -0,0 +1,925 @@
+       PROCESS PGMN(LM),NODYNAM
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 'ZTPDOGOS'.
+
+      ******************************************************************
+      * ZTPDOGOS - Dog shelter adoption breed summary.
+      *
+      * Reads the ADOPTS extract, accumulates adoptions per breed into
+      * the ACCUMULATOR table and writes one breed summary record per
+      * breed slot (plus a grand-total record) to OUTREP.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ADOPTS ASSIGN TO ADOPTS
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ADOPTS-ADOPTER-ID
+               FILE STATUS IS WS-ADOPTS-STATUS.
+
+           SELECT OUTREP ASSIGN TO OUTREP
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-OUTREP-STATUS.
+
+           SELECT REJECTS ASSIGN TO REJECTS
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REJECTS-STATUS.
+
+           SELECT OPTIONAL CHECKPT ASSIGN TO CHECKPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+           SELECT BREEDMST ASSIGN TO BREEDMST
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT OPTIONAL CONTROLC ASSIGN TO CONTROLC
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-STATUS.
+
+           SELECT AUDITLOG ASSIGN TO AUDITLOG
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDITLOG-STATUS.
+
+           SELECT FINEXTR ASSIGN TO FINEXTR
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FINEXTR-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ADOPTS.
+           COPY ZTPDGADP.
+
+       FD  OUTREP
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+           COPY ZTPDGARR.
+
+       FD  REJECTS
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+           COPY ZTPDGRJR.
+
+       FD  CHECKPT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+           COPY ZTPDGCKP.
+
+       FD  BREEDMST.
+           COPY ZTPDGBRM.
+
+       FD  CONTROLC
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+           COPY ZTPDGCTL.
+
+       FD  AUDITLOG
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+           COPY ZTPDGAUD.
+
+       FD  FINEXTR.
+           COPY ZTPDGJSN.
+
+       WORKING-STORAGE SECTION.
+
+      * End of ADOPTS file switch.
+       01  WS-EOF-SWITCH                   PIC X VALUE 'N'.
+           88  WS-EOF                      VALUE 'Y'.
+
+      * Number of breed slots actually loaded from BREEDMST this run.
+       01  WS-BREED-COUNT                  PIC 9(3) VALUE ZERO.
+       01  WS-MASTER-STATUS                PIC XX.
+       01  WS-ADOPTS-STATUS                PIC XX.
+       01  WS-OUTREP-STATUS                PIC XX.
+       01  WS-REJECTS-STATUS                PIC XX.
+       01  WS-AUDITLOG-STATUS               PIC XX.
+       01  WS-FINEXTR-STATUS                PIC XX.
+
+      * Per-breed adoption counts (retrieved by Test4z via
+      * ZWS_GetVariable('ACCUMULATOR')). Sized from BREEDMST at
+      * start of run, so adding/removing a breed category is a
+      * maintenance-job change, not a recompile.
+       01  ACCUMULATOR.
+           05  BREED-ADOPTIONS             PIC 9(3)
+                   OCCURS 1 TO 50 TIMES DEPENDING ON WS-BREED-COUNT.
+
+      * Reversals applied per breed slot, net of which BREED-ADOPTIONS
+      * has already been reduced; kept separately so the report can
+      * show gross and net adoptions side by side.
+       01  REVERSAL-COUNTS.
+           05  REVERSAL-COUNT               PIC 9(3)
+                   OCCURS 1 TO 50 TIMES DEPENDING ON WS-BREED-COUNT.
+
+      * Breed code-to-slot mapping and breed names, loaded from
+      * BREEDMST; rows are maintained in slot order.
+       01  WS-BREED-TABLE.
+           05  WS-BREED-ENTRY
+                   OCCURS 1 TO 50 TIMES DEPENDING ON WS-BREED-COUNT.
+               10  WS-TAB-BREED-CODE       PIC 9(3).
+               10  WS-TAB-SLOT-NUMBER      PIC 9(3).
+               10  WS-TAB-BREED-NAME       PIC X(20).
+
+       01  WS-BREED-IX                     PIC 9(3).
+       01  WS-MAPPED-SLOT                  PIC 9(3) VALUE ZERO.
+       01  WS-GRAND-TOTAL                  PIC 9(5).
+       01  WS-REVERSAL-TOTAL                PIC 9(5).
+       01  WS-GROSS-TOTAL                   PIC 9(5).
+
+      * Checkpoint/restart working storage.
+       01  WS-CHECKPOINT-STATUS             PIC XX.
+       01  WS-CHECKPOINT-INTERVAL           PIC 9(5) VALUE 1000.
+       01  WS-RECORDS-SINCE-CHECKPOINT      PIC 9(5) VALUE ZERO.
+
+       01  WS-CKP-EOF-SWITCH                PIC X VALUE 'N'.
+           88  WS-CKP-EOF                   VALUE 'Y'.
+
+       01  WS-RESTART-SWITCH                PIC X VALUE 'N'.
+           88  WS-IS-RESTART                VALUE 'Y'.
+       01  WS-RESTART-KEY                   PIC X(8).
+
+      * ADOPTS is browsed in two passes so REVERSAL netting never
+      * depends on adopter-ID key-sort order: pass 1 applies every
+      * ADOPTION record, pass 2 applies every REVERSAL record against
+      * the now-complete gross adoption totals. WS-RESTART-PASS is the
+      * pass a restored checkpoint was taken in; WS-CURRENT-PASS is the
+      * pass process-adopts is actually browsing right now.
+       01  WS-RESTART-PASS                  PIC 9 VALUE 1.
+       01  WS-CURRENT-PASS                  PIC 9 VALUE 1.
+
+      * Reconciliation counters. Every ADOPTS record read ends up in
+      * exactly one of these three buckets.
+       01  WS-ADOPTS-READ-COUNT             PIC 9(7) VALUE ZERO.
+       01  WS-ADOPTION-APPLIED-COUNT        PIC 9(7) VALUE ZERO.
+       01  WS-REVERSAL-APPLIED-COUNT        PIC 9(7) VALUE ZERO.
+       01  WS-REJECT-COUNT                  PIC 9(7) VALUE ZERO.
+       01  WS-RECONCILED-TOTAL              PIC 9(7) VALUE ZERO.
+       01  WS-REJECT-REASON                 PIC X(30).
+       01  WS-DATE-SKIPPED-COUNT            PIC 9(7) VALUE ZERO.
+
+      * Date-range control card working storage. Defaults cover every
+      * possible ADOPTS date, so a run with no CONTROLC processes the
+      * whole file exactly as before.
+       01  WS-CONTROL-STATUS                PIC XX.
+       01  WS-START-DATE                    PIC 9(8) VALUE ZERO.
+       01  WS-END-DATE                      PIC 9(8) VALUE 99999999.
+
+      * AUDITLOG working storage.
+       01  WS-AUDIT-SLOT-BEFORE             PIC 9(3).
+       01  WS-AUDIT-SLOT-AFTER              PIC 9(3).
+       01  WS-RECONCILE-MSG.
+           05  FILLER                       PIC X(10)
+                                             VALUE 'ZTPDOGOS: '.
+           05  WS-RECONCILE-STATUS          PIC X(14).
+           05  FILLER                       PIC X(8)
+                                             VALUE ' ADOPTS='.
+           05  WS-RECONCILE-READ            PIC ZZZZZZ9.
+           05  FILLER                       PIC X(11)
+                                             VALUE ' ACCOUNTED='.
+           05  WS-RECONCILE-ACCUM           PIC ZZZZZZ9.
+
+      * FINEXTR (JSON breed-totals extract) working storage.
+       01  WS-JSON-CODE                     PIC ZZ9.
+       01  WS-JSON-ADOPTED                  PIC ZZZZ9.
+       01  WS-JSON-REVERSED                 PIC ZZZZ9.
+       01  WS-JSON-GROSS                    PIC ZZZZ9.
+       01  WS-JSON-GRAND-TOTAL              PIC ZZZZ9.
+       01  WS-JSON-REVERSAL-TOTAL           PIC ZZZZ9.
+       01  WS-JSON-GROSS-TOTAL              PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+
+       main-process.
+
+           perform initialize-run
+           perform process-adopts
+           perform write-outrep
+           perform write-json-extract
+           perform reconcile-totals
+           perform terminate-run
+
+           goback.
+
+      ******************************************************************
+      * Open files and clear the accumulator. load-checkpoint must run
+      * before REJECTS/AUDITLOG are opened: it is what determines
+      * WS-IS-RESTART, and on a restart those two files have to be
+      * extended, not re-created, so the reject/audit trail from
+      * before the last checkpoint survives.
+      ******************************************************************
+       initialize-run.
+
+           perform load-breed-master
+           perform load-control-card
+
+           move 'N' to WS-EOF-SWITCH
+           move zero to ACCUMULATOR
+           move zero to REVERSAL-COUNTS
+
+           perform load-checkpoint
+
+           open input ADOPTS
+           perform check-adopts-open
+
+           open output OUTREP
+           if WS-OUTREP-STATUS not = '00'
+               display 'ZTPDOGOS: OUTREP OPEN FAILED, STATUS='
+                   WS-OUTREP-STATUS
+               move 16 to RETURN-CODE
+               stop run
+           end-if
+
+           if WS-IS-RESTART
+               open extend REJECTS
+               open extend AUDITLOG
+           else
+               open output REJECTS
+               open output AUDITLOG
+           end-if
+
+           if WS-REJECTS-STATUS not = '00'
+               display 'ZTPDOGOS: REJECTS OPEN FAILED, STATUS='
+                   WS-REJECTS-STATUS
+               move 16 to RETURN-CODE
+               stop run
+           end-if
+
+           if WS-AUDITLOG-STATUS not = '00'
+               display 'ZTPDOGOS: AUDITLOG OPEN FAILED, STATUS='
+                   WS-AUDITLOG-STATUS
+               move 16 to RETURN-CODE
+               stop run
+           end-if
+
+           exit.
+
+      ******************************************************************
+      * ADOPTS is the one file this run cannot proceed without; a
+      * failed OPEN must stop the run rather than fall through to a
+      * READ against an unopened VSAM KSDS.
+      ******************************************************************
+       check-adopts-open.
+
+           if WS-ADOPTS-STATUS not = '00'
+               display 'ZTPDOGOS: ADOPTS OPEN FAILED, STATUS='
+                   WS-ADOPTS-STATUS
+               move 16 to RETURN-CODE
+               stop run
+           end-if
+
+           exit.
+
+      ******************************************************************
+      * Load the breed code-to-slot mapping and breed names from
+      * BREEDMST. WS-BREED-COUNT must be set before ACCUMULATOR and
+      * WS-BREED-TABLE (both OCCURS DEPENDING ON it) are first used.
+      ******************************************************************
+       load-breed-master.
+
+           open input BREEDMST
+
+           if WS-MASTER-STATUS not = '00'
+               display 'ZTPDOGOS: BREEDMST OPEN FAILED, STATUS='
+                   WS-MASTER-STATUS
+               move 16 to RETURN-CODE
+               stop run
+           end-if
+
+           move zero to WS-BREED-COUNT
+
+           perform until WS-MASTER-STATUS = '10'
+               read BREEDMST
+                   at end
+                       move '10' to WS-MASTER-STATUS
+                   not at end
+                       if WS-BREED-COUNT >= 50
+                           display
+                               'ZTPDOGOS: BREEDMST EXCEEDS 50 ROWS'
+                           move 16 to RETURN-CODE
+                           stop run
+                       end-if
+                       if BRM-SLOT-NUMBER < 1 or BRM-SLOT-NUMBER > 50
+                           display
+                               'ZTPDOGOS: BREEDMST SLOT NUMBER '
+                               BRM-SLOT-NUMBER ' OUT OF RANGE 1-50'
+                           move 16 to RETURN-CODE
+                           stop run
+                       end-if
+
+                       perform varying WS-BREED-IX from 1 by 1
+                               until WS-BREED-IX > WS-BREED-COUNT
+                           if WS-TAB-SLOT-NUMBER(WS-BREED-IX)
+                                   = BRM-SLOT-NUMBER
+                               display
+                                   'ZTPDOGOS: BREEDMST SLOT NUMBER '
+                                   BRM-SLOT-NUMBER ' DUPLICATED'
+                               move 16 to RETURN-CODE
+                               stop run
+                           end-if
+                       end-perform
+
+                       add 1 to WS-BREED-COUNT
+                       move BRM-BREED-CODE
+                           to WS-TAB-BREED-CODE(WS-BREED-COUNT)
+                       move BRM-SLOT-NUMBER
+                           to WS-TAB-SLOT-NUMBER(WS-BREED-COUNT)
+                       move BRM-BREED-NAME
+                           to WS-TAB-BREED-NAME(WS-BREED-COUNT)
+               end-read
+           end-perform
+
+           close BREEDMST
+
+           exit.
+
+      ******************************************************************
+      * Load the optional date-range control card. When CONTROLC is
+      * not supplied, WS-START-DATE/WS-END-DATE keep their full-range
+      * defaults and every ADOPTS record passes the date check.
+      ******************************************************************
+       load-control-card.
+
+           open input CONTROLC
+
+           if WS-CONTROL-STATUS = '00'
+               read CONTROLC
+                   not at end
+                       move CTL-START-DATE to WS-START-DATE
+                       move CTL-END-DATE to WS-END-DATE
+               end-read
+               close CONTROLC
+           end-if
+
+           exit.
+
+      ******************************************************************
+      * Map an ADOPTS breed code to its accumulator slot via
+      * WS-BREED-TABLE; WS-MAPPED-SLOT is zero when unmapped.
+      ******************************************************************
+       map-breed-code-to-slot.
+
+           move zero to WS-MAPPED-SLOT
+
+           perform varying WS-BREED-IX from 1 by 1
+                   until WS-BREED-IX > WS-BREED-COUNT
+               if WS-TAB-BREED-CODE(WS-BREED-IX) = ADOPTS-BREED-CODE
+                   move WS-TAB-SLOT-NUMBER(WS-BREED-IX)
+                       to WS-MAPPED-SLOT
+                   move WS-BREED-COUNT to WS-BREED-IX
+               end-if
+           end-perform
+
+           exit.
+
+      ******************************************************************
+      * Load the latest checkpoint record, if one exists, to restore
+      * the accumulator and the ADOPTS key to resume from. The restart
+      * key is handed to process-adopts, which repositions ADOPTS with
+      * a keyed START; then open CHECKPT fresh so this run's
+      * checkpoints are written over it.
+      ******************************************************************
+       load-checkpoint.
+
+           open input CHECKPT
+
+           if WS-CHECKPOINT-STATUS = '00'
+
+               move 'N' to WS-CKP-EOF-SWITCH
+               perform until WS-CKP-EOF
+                   read CHECKPT
+                       at end
+                           move 'Y' to WS-CKP-EOF-SWITCH
+                       not at end
+                           if CKP-BREED-COUNT not = WS-BREED-COUNT
+                               display
+                                   'ZTPDOGOS: BREEDMST CHANGED SINCE '
+                                   'CHECKPOINT, BREED-COUNT WAS '
+                                   CKP-BREED-COUNT ' NOW '
+                                   WS-BREED-COUNT
+                               move 16 to RETURN-CODE
+                               stop run
+                           end-if
+                           move 'Y' to WS-RESTART-SWITCH
+                           move CKP-ADOPTER-ID to WS-RESTART-KEY
+                           move CKP-ACCUMULATOR to ACCUMULATOR
+                           move CKP-REVERSAL-COUNTS to REVERSAL-COUNTS
+                           move CKP-ADOPTS-READ-COUNT
+                               to WS-ADOPTS-READ-COUNT
+                           move CKP-ADOPTION-APPLIED-COUNT
+                               to WS-ADOPTION-APPLIED-COUNT
+                           move CKP-REVERSAL-APPLIED-COUNT
+                               to WS-REVERSAL-APPLIED-COUNT
+                           move CKP-REJECT-COUNT to WS-REJECT-COUNT
+                           move CKP-DATE-SKIPPED-COUNT
+                               to WS-DATE-SKIPPED-COUNT
+                           move CKP-PASS-NUMBER to WS-RESTART-PASS
+                   end-read
+               end-perform
+
+           end-if
+
+           close CHECKPT
+
+           open output CHECKPT
+
+           if WS-CHECKPOINT-STATUS not = '00'
+               display 'ZTPDOGOS: CHECKPT OPEN OUTPUT FAILED, STATUS='
+                   WS-CHECKPOINT-STATUS
+               move 16 to RETURN-CODE
+               stop run
+           end-if
+
+           exit.
+
+      ******************************************************************
+      * Browse ADOPTS in two full passes so a REVERSAL is never netted
+      * against an ADOPTION purely by adopter-ID key-sort luck: pass 1
+      * browses the whole file applying only ADOPTION records, pass 2
+      * browses it again applying only REVERSAL records, once every
+      * gross adoption total pass 1 could have contributed is already
+      * posted. A checkpoint taken mid-pass-1 restarts back into pass
+      * 1 at the checkpointed key and still runs all of pass 2 fresh
+      * afterwards; a checkpoint taken mid-pass-2 means pass 1 already
+      * ran to completion, so the restart skips straight to pass 2 at
+      * the checkpointed key.
+      ******************************************************************
+       process-adopts.
+
+           if WS-IS-RESTART and WS-RESTART-PASS = 2
+               move 2 to WS-CURRENT-PASS
+           else
+               move 1 to WS-CURRENT-PASS
+               perform browse-adopts-pass
+               move 2 to WS-CURRENT-PASS
+               move 'N' to WS-RESTART-SWITCH
+           end-if
+
+           perform browse-adopts-pass
+
+           exit.
+
+      ******************************************************************
+      * One full ADOPTS browse for WS-CURRENT-PASS. On a restart for
+      * this pass, START repositions just past the checkpointed key so
+      * the records already reflected in the restored accumulator are
+      * not read again; otherwise the browse starts from the beginning
+      * of the file.
+      ******************************************************************
+       browse-adopts-pass.
+
+           move 'N' to WS-EOF-SWITCH
+
+           if WS-IS-RESTART
+               move WS-RESTART-KEY to ADOPTS-ADOPTER-ID
+               start ADOPTS key is > ADOPTS-ADOPTER-ID
+                   invalid key
+                       move 'Y' to WS-EOF-SWITCH
+               end-start
+           else
+               move low-values to ADOPTS-ADOPTER-ID
+               start ADOPTS key is not less than ADOPTS-ADOPTER-ID
+                   invalid key
+                       move 'Y' to WS-EOF-SWITCH
+               end-start
+           end-if
+
+           perform until WS-EOF
+               read ADOPTS next record
+                   at end
+                       move 'Y' to WS-EOF-SWITCH
+                   not at end
+                       perform process-adopts-record-for-pass
+               end-read
+           end-perform
+
+           exit.
+
+      ******************************************************************
+      * Apply the ADOPTS record just read only if its type matches the
+      * pass currently browsing (ADOPTION in pass 1, REVERSAL in pass
+      * 2); the other pass will apply it instead. This way every
+      * physical ADOPTS record is still counted into
+      * WS-ADOPTS-READ-COUNT exactly once across the whole run.
+      ******************************************************************
+       process-adopts-record-for-pass.
+
+           evaluate true
+               when WS-CURRENT-PASS = 1 and not ADOPTS-TYPE-REVERSAL
+                   add 1 to WS-ADOPTS-READ-COUNT
+                   perform accumulate-or-skip
+               when WS-CURRENT-PASS = 2 and ADOPTS-TYPE-REVERSAL
+                   add 1 to WS-ADOPTS-READ-COUNT
+                   perform accumulate-or-skip
+           end-evaluate
+
+           exit.
+
+      ******************************************************************
+      * Map, date-filter and accumulate the ADOPTS record just read.
+      * Records outside the CONTROLC date range are counted but never
+      * reach the accumulator.
+      ******************************************************************
+       accumulate-or-skip.
+
+           perform map-breed-code-to-slot
+           perform capture-audit-slot-before
+
+           if ADOPTS-ADOPTION-DATE >= WS-START-DATE and
+                   ADOPTS-ADOPTION-DATE <= WS-END-DATE
+               perform accumulate-adoption
+           else
+               add 1 to WS-DATE-SKIPPED-COUNT
+           end-if
+
+           perform capture-audit-slot-after
+           perform write-audit-record
+           perform maybe-write-checkpoint
+
+           exit.
+
+      ******************************************************************
+      * Apply one already-mapped ADOPTS record to its breed slot: an
+      * ADOPTION record adds to the slot, a REVERSAL record backs a
+      * miscounted adoption out of it. WS-MAPPED-SLOT must already be
+      * set by map-breed-code-to-slot.
+      ******************************************************************
+       accumulate-adoption.
+
+           if WS-MAPPED-SLOT > 0
+               if ADOPTS-TYPE-REVERSAL
+                   perform apply-reversal
+               else
+                   add 1 to BREED-ADOPTIONS(WS-MAPPED-SLOT)
+                   add 1 to WS-ADOPTION-APPLIED-COUNT
+               end-if
+           else
+               perform reject-unmapped-breed
+           end-if
+
+           exit.
+
+      ******************************************************************
+      * Snapshot the mapped breed slot's value before/after this
+      * record was applied, for the AUDITLOG trail.
+      ******************************************************************
+       capture-audit-slot-before.
+
+           move zero to WS-AUDIT-SLOT-BEFORE
+           if WS-MAPPED-SLOT > 0
+               move BREED-ADOPTIONS(WS-MAPPED-SLOT)
+                   to WS-AUDIT-SLOT-BEFORE
+           end-if
+
+           exit.
+
+       capture-audit-slot-after.
+
+           move zero to WS-AUDIT-SLOT-AFTER
+           if WS-MAPPED-SLOT > 0
+               move BREED-ADOPTIONS(WS-MAPPED-SLOT)
+                   to WS-AUDIT-SLOT-AFTER
+           end-if
+
+           exit.
+
+      ******************************************************************
+      * Write one AUDITLOG record for the ADOPTS record just handled.
+      ******************************************************************
+       write-audit-record.
+
+           move ADOPTS-ADOPTER-ID to AUD-ADOPTER-ID
+           move ADOPTS-BREED-CODE to AUD-BREED-CODE
+           move ADOPTS-RECORD-TYPE to AUD-RECORD-TYPE
+           move function current-date to AUD-TIMESTAMP
+           move WS-AUDIT-SLOT-BEFORE to AUD-SLOT-BEFORE
+           move WS-AUDIT-SLOT-AFTER to AUD-SLOT-AFTER
+
+           write AUDIT-REC
+
+           exit.
+
+      ******************************************************************
+      * Back a miscounted adoption out of its breed slot. A reversal
+      * that has no matching adoption left to void is itself rejected
+      * rather than driving the slot negative.
+      ******************************************************************
+       apply-reversal.
+
+           if BREED-ADOPTIONS(WS-MAPPED-SLOT) > 0
+               subtract 1 from BREED-ADOPTIONS(WS-MAPPED-SLOT)
+               add 1 to REVERSAL-COUNT(WS-MAPPED-SLOT)
+               add 1 to WS-REVERSAL-APPLIED-COUNT
+           else
+               perform reject-reversal-exceeds-adoptions
+           end-if
+
+           exit.
+
+      ******************************************************************
+      * Drop a checkpoint (last key processed plus the in-flight
+      * accumulator) every WS-CHECKPOINT-INTERVAL records.
+      ******************************************************************
+       maybe-write-checkpoint.
+
+           add 1 to WS-RECORDS-SINCE-CHECKPOINT
+
+           if WS-RECORDS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+               move ADOPTS-ADOPTER-ID to CKP-ADOPTER-ID
+               move ACCUMULATOR to CKP-ACCUMULATOR
+               move REVERSAL-COUNTS to CKP-REVERSAL-COUNTS
+               move WS-BREED-COUNT to CKP-BREED-COUNT
+               move WS-ADOPTS-READ-COUNT to CKP-ADOPTS-READ-COUNT
+               move WS-ADOPTION-APPLIED-COUNT
+                   to CKP-ADOPTION-APPLIED-COUNT
+               move WS-REVERSAL-APPLIED-COUNT
+                   to CKP-REVERSAL-APPLIED-COUNT
+               move WS-REJECT-COUNT to CKP-REJECT-COUNT
+               move WS-DATE-SKIPPED-COUNT to CKP-DATE-SKIPPED-COUNT
+               move WS-CURRENT-PASS to CKP-PASS-NUMBER
+
+               write CHECKPOINT-REC
+
+               if WS-CHECKPOINT-STATUS not = '00'
+                   display
+                       'ZTPDOGOS: CHECKPT WRITE FAILED, STATUS='
+                       WS-CHECKPOINT-STATUS
+                   move 16 to RETURN-CODE
+                   stop run
+               end-if
+
+               move zero to WS-RECORDS-SINCE-CHECKPOINT
+           end-if
+
+           exit.
+
+      ******************************************************************
+      * Write an ADOPTS record with an unrecognized breed code to
+      * REJECTS, along with the reason, instead of dropping it.
+      ******************************************************************
+       reject-unmapped-breed.
+
+           move 'UNRECOGNIZED BREED CODE' to WS-REJECT-REASON
+           perform write-reject-record
+
+           exit.
+
+      ******************************************************************
+      * Write a REVERSAL record that has no adoption left to void to
+      * REJECTS, along with the reason.
+      ******************************************************************
+       reject-reversal-exceeds-adoptions.
+
+           move 'REVERSAL EXCEEDS ADOPTIONS' to WS-REJECT-REASON
+           perform write-reject-record
+
+           exit.
+
+      ******************************************************************
+      * Common REJECTS write, shared by every reject reason above.
+      ******************************************************************
+       write-reject-record.
+
+           move ADOPTS-ADOPTER-ID to RJR-ADOPTER-ID
+           move ADOPTS-BREED-CODE to RJR-BREED-CODE
+           move WS-REJECT-REASON to RJR-REASON
+
+           write REJECT-REC
+
+           add 1 to WS-REJECT-COUNT
+
+           exit.
+
+      ******************************************************************
+      * Write one breed summary record per slot, then a grand-total
+      * control record so the report totals can be balanced by eye
+      * against the ADOPTS input volume.
+      ******************************************************************
+       write-outrep.
+
+           perform varying WS-BREED-IX from 1 by 1
+                   until WS-BREED-IX > WS-BREED-COUNT
+
+               move 'BREED' to RPT-RECORD-TYPE
+               move WS-TAB-BREED-CODE(WS-BREED-IX) to RPT-BREED-CODE
+               move WS-TAB-BREED-NAME(WS-BREED-IX) to RPT-BREED-NAME
+               move BREED-ADOPTIONS(WS-TAB-SLOT-NUMBER(WS-BREED-IX))
+                   to RPT-ADOPTED-COUNT
+               move REVERSAL-COUNT(WS-TAB-SLOT-NUMBER(WS-BREED-IX))
+                   to RPT-REVERSAL-COUNT
+               compute RPT-GROSS-COUNT =
+                   BREED-ADOPTIONS(WS-TAB-SLOT-NUMBER(WS-BREED-IX))
+                   + REVERSAL-COUNT(WS-TAB-SLOT-NUMBER(WS-BREED-IX))
+
+               write ADOPTED-REPORT-REC
+
+           end-perform
+
+           perform write-grand-total
+
+           exit.
+
+      ******************************************************************
+      * Sum all loaded breed slots and write the TOTAL control record.
+      ******************************************************************
+       write-grand-total.
+
+           move zero to WS-GRAND-TOTAL
+           move zero to WS-REVERSAL-TOTAL
+
+           perform varying WS-BREED-IX from 1 by 1
+                   until WS-BREED-IX > WS-BREED-COUNT
+               add BREED-ADOPTIONS(WS-BREED-IX) to WS-GRAND-TOTAL
+               add REVERSAL-COUNT(WS-BREED-IX) to WS-REVERSAL-TOTAL
+           end-perform
+
+           compute WS-GROSS-TOTAL =
+               WS-GRAND-TOTAL + WS-REVERSAL-TOTAL
+
+           move 'TOTAL' to RPT-RECORD-TYPE
+           move zero to RPT-BREED-CODE
+           move 'GRAND TOTAL' to RPT-BREED-NAME
+           move WS-GRAND-TOTAL to RPT-ADOPTED-COUNT
+           move WS-REVERSAL-TOTAL to RPT-REVERSAL-COUNT
+           move WS-GROSS-TOTAL to RPT-GROSS-COUNT
+
+           write ADOPTED-REPORT-REC
+
+           exit.
+
+      ******************************************************************
+      * Publish the same breed totals just written to OUTREP as a
+      * JSON extract for the shelter finance system, one breed object
+      * per loaded slot plus the grand/reversal/gross totals.
+      ******************************************************************
+       write-json-extract.
+
+           open output FINEXTR
+           if WS-FINEXTR-STATUS not = '00'
+               display 'ZTPDOGOS: FINEXTR OPEN FAILED, STATUS='
+                   WS-FINEXTR-STATUS
+               move 16 to RETURN-CODE
+               stop run
+           end-if
+
+           move '{' to JSON-EXTRACT-REC
+           write JSON-EXTRACT-REC
+
+           move '  "breeds": [' to JSON-EXTRACT-REC
+           write JSON-EXTRACT-REC
+
+           perform varying WS-BREED-IX from 1 by 1
+                   until WS-BREED-IX > WS-BREED-COUNT
+               perform write-json-breed-line
+           end-perform
+
+           move '  ],' to JSON-EXTRACT-REC
+           write JSON-EXTRACT-REC
+
+           move WS-GRAND-TOTAL to WS-JSON-GRAND-TOTAL
+           move WS-REVERSAL-TOTAL to WS-JSON-REVERSAL-TOTAL
+           move WS-GROSS-TOTAL to WS-JSON-GROSS-TOTAL
+
+           move spaces to JSON-EXTRACT-REC
+           string '  "grandTotal": '
+                   delimited by size
+               function trim(WS-JSON-GRAND-TOTAL)
+                   delimited by size
+               ',' delimited by size
+               into JSON-EXTRACT-REC
+           end-string
+           write JSON-EXTRACT-REC
+
+           move spaces to JSON-EXTRACT-REC
+           string '  "reversalTotal": '
+                   delimited by size
+               function trim(WS-JSON-REVERSAL-TOTAL)
+                   delimited by size
+               ',' delimited by size
+               into JSON-EXTRACT-REC
+           end-string
+           write JSON-EXTRACT-REC
+
+           move spaces to JSON-EXTRACT-REC
+           string '  "grossTotal": '
+                   delimited by size
+               function trim(WS-JSON-GROSS-TOTAL)
+                   delimited by size
+               into JSON-EXTRACT-REC
+           end-string
+           write JSON-EXTRACT-REC
+
+           move '}' to JSON-EXTRACT-REC
+           write JSON-EXTRACT-REC
+
+           close FINEXTR
+
+           exit.
+
+      ******************************************************************
+      * Write one breed JSON object, with a trailing comma on every
+      * slot except the last one loaded.
+      ******************************************************************
+       write-json-breed-line.
+
+           move WS-TAB-BREED-CODE(WS-BREED-IX) to WS-JSON-CODE
+           move BREED-ADOPTIONS(WS-TAB-SLOT-NUMBER(WS-BREED-IX))
+               to WS-JSON-ADOPTED
+           move REVERSAL-COUNT(WS-TAB-SLOT-NUMBER(WS-BREED-IX))
+               to WS-JSON-REVERSED
+           compute WS-JSON-GROSS =
+               BREED-ADOPTIONS(WS-TAB-SLOT-NUMBER(WS-BREED-IX))
+               + REVERSAL-COUNT(WS-TAB-SLOT-NUMBER(WS-BREED-IX))
+
+           move spaces to JSON-EXTRACT-REC
+           if WS-BREED-IX < WS-BREED-COUNT
+               string '    {"breedCode": '
+                       delimited by size
+                   function trim(WS-JSON-CODE) delimited by size
+                   ', "breedName": "'
+                       delimited by size
+                   function trim(WS-TAB-BREED-NAME(WS-BREED-IX))
+                       delimited by size
+                   '", "adopted": '
+                       delimited by size
+                   function trim(WS-JSON-ADOPTED) delimited by size
+                   ', "reversed": '
+                       delimited by size
+                   function trim(WS-JSON-REVERSED) delimited by size
+                   ', "gross": '
+                       delimited by size
+                   function trim(WS-JSON-GROSS) delimited by size
+                   '},' delimited by size
+                   into JSON-EXTRACT-REC
+               end-string
+           else
+               string '    {"breedCode": '
+                       delimited by size
+                   function trim(WS-JSON-CODE) delimited by size
+                   ', "breedName": "'
+                       delimited by size
+                   function trim(WS-TAB-BREED-NAME(WS-BREED-IX))
+                       delimited by size
+                   '", "adopted": '
+                       delimited by size
+                   function trim(WS-JSON-ADOPTED) delimited by size
+                   ', "reversed": '
+                       delimited by size
+                   function trim(WS-JSON-REVERSED) delimited by size
+                   ', "gross": '
+                       delimited by size
+                   function trim(WS-JSON-GROSS) delimited by size
+                   '}' delimited by size
+                   into JSON-EXTRACT-REC
+               end-string
+           end-if
+
+           write JSON-EXTRACT-REC
+
+           exit.
+
+      ******************************************************************
+      * Every ADOPTS record read ends up applied as an adoption,
+      * applied as a reversal, rejected, or skipped as outside the
+      * CONTROLC date range - compare the read count against the sum
+      * of those buckets and write a one-line reconciliation message
+      * to SYSOUT so an unbalanced run surfaces immediately.
+      ******************************************************************
+       reconcile-totals.
+
+           compute WS-RECONCILED-TOTAL =
+               WS-ADOPTION-APPLIED-COUNT
+               + WS-REVERSAL-APPLIED-COUNT
+               + WS-REJECT-COUNT
+               + WS-DATE-SKIPPED-COUNT
+
+           if WS-RECONCILED-TOTAL = WS-ADOPTS-READ-COUNT
+               move 'BALANCED' to WS-RECONCILE-STATUS
+           else
+               move 'OUT OF BALANCE' to WS-RECONCILE-STATUS
+           end-if
+
+           move WS-ADOPTS-READ-COUNT to WS-RECONCILE-READ
+           move WS-RECONCILED-TOTAL to WS-RECONCILE-ACCUM
+
+           display WS-RECONCILE-MSG
+
+           exit.
+
+      ******************************************************************
+      * Close files.
+      ******************************************************************
+       terminate-run.
+
+           close ADOPTS
+           close OUTREP
+           close REJECTS
+           close AUDITLOG
+           close CHECKPT
+
+           exit.
+
+       END PROGRAM 'ZTPDOGOS'.
