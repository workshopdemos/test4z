@@ -168,7 +168,9 @@
 
            display 'See workshop step 3.3 (#VALIDATEOUTREP)'
 
-           if OUTREP_SPY_WRITE_COUNT not = 9 then
+      * Nine breed records plus the trailing grand-total record.
+
+           if OUTREP_SPY_WRITE_COUNT not = 10 then
              perform failOutrepWriteCount
            end-if
 
