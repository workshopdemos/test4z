@@ -0,0 +1,25 @@
+      ******************************************************************
+      * ZTPDGCKP - CHECKPT checkpoint/restart record layout.
+      *
+      * Carries the last ADOPTS adopter key processed and the
+      * in-flight accumulator (and reversal/reconciliation state) as
+      * of that key, so a restarted run can reposition instead of
+      * reprocessing the ADOPTS file from the start. The breed tables
+      * are sized to the maximum breed-master capacity (see
+      * WS-BREED-COUNT in ZTPDOGOS); CKP-BREED-COUNT records how many
+      * of those slots were actually in use when the checkpoint was
+      * taken.
+      ******************************************************************
+       01  CHECKPOINT-REC.
+           05  CKP-ADOPTER-ID              PIC X(8).
+           05  CKP-ACCUMULATOR.
+               10  CKP-BREED-ADOPTIONS     PIC 9(3) OCCURS 50 TIMES.
+           05  CKP-REVERSAL-COUNTS.
+               10  CKP-REV-COUNT           PIC 9(3) OCCURS 50 TIMES.
+           05  CKP-BREED-COUNT             PIC 9(3).
+           05  CKP-ADOPTS-READ-COUNT       PIC 9(7).
+           05  CKP-ADOPTION-APPLIED-COUNT  PIC 9(7).
+           05  CKP-REVERSAL-APPLIED-COUNT  PIC 9(7).
+           05  CKP-REJECT-COUNT            PIC 9(7).
+           05  CKP-DATE-SKIPPED-COUNT      PIC 9(7).
+           05  CKP-PASS-NUMBER             PIC 9.
