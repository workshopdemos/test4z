@@ -0,0 +1,11 @@
+      ******************************************************************
+      * ZTPDGRJR - REJECTS output record layout.
+      *
+      * One record per ADOPTS input record that could not be mapped to
+      * a breed slot, together with the reason it was rejected.
+      ******************************************************************
+       01  REJECT-REC.
+           05  RJR-ADOPTER-ID              PIC X(8).
+           05  RJR-BREED-CODE              PIC 9(3).
+           05  RJR-REASON                  PIC X(30).
+           05  FILLER                      PIC X(39).
