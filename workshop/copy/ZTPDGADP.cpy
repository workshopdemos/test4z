@@ -0,0 +1,11 @@
+      ******************************************************************
+      * ZTPDGADP - ADOPTS input record layout.
+      ******************************************************************
+       01  ADOPTS-RECORD.
+           05  ADOPTS-ADOPTER-ID           PIC X(8).
+           05  ADOPTS-RECORD-TYPE          PIC X(8).
+               88  ADOPTS-TYPE-ADOPTION    VALUE 'ADOPTION'.
+               88  ADOPTS-TYPE-REVERSAL    VALUE 'REVERSAL'.
+           05  ADOPTS-BREED-CODE           PIC 9(3).
+           05  ADOPTS-ADOPTION-DATE        PIC 9(8).
+           05  FILLER                      PIC X(53).
