@@ -0,0 +1,18 @@
+      ******************************************************************
+      * ZTPDGARR - ADOPTED-REPORT-REC, OUTREP record layout.
+      ******************************************************************
+       01  ADOPTED-REPORT-REC.
+           05  RPT-RECORD-TYPE             PIC X(5).
+               88  RPT-TYPE-BREED          VALUE 'BREED'.
+               88  RPT-TYPE-TOTAL          VALUE 'TOTAL'.
+           05  RPT-BREED-CODE              PIC 9(3).
+           05  RPT-BREED-NAME              PIC X(20).
+
+      * RPT-ADOPTED-COUNT is the NET figure (gross adoptions less
+      * reversals) - what BREED-ADOPTIONS has always held. The gross
+      * and reversal figures are broken out separately so both are
+      * visible on the report.
+           05  RPT-ADOPTED-COUNT           PIC 9(5).
+           05  RPT-REVERSAL-COUNT          PIC 9(5).
+           05  RPT-GROSS-COUNT             PIC 9(5).
+           05  FILLER                      PIC X(37).
