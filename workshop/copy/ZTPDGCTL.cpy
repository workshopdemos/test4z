@@ -0,0 +1,12 @@
+      ******************************************************************
+      * ZTPDGCTL - CONTROLC control card record layout.
+      *
+      * Optional DD; when present, bounds the run to adoptions dated
+      * on or between CTL-START-DATE and CTL-END-DATE (YYYYMMDD).
+      * When CONTROLC is not supplied, ZTPDOGOS processes the whole
+      * ADOPTS file as before.
+      ******************************************************************
+       01  CONTROL-CARD-REC.
+           05  CTL-START-DATE              PIC 9(8).
+           05  CTL-END-DATE                PIC 9(8).
+           05  FILLER                      PIC X(64).
