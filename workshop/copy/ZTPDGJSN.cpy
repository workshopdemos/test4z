@@ -0,0 +1,8 @@
+      ******************************************************************
+      * ZTPDGJSN - FINEXTR output record layout.
+      *
+      * FINEXTR is a LINE SEQUENTIAL text file carrying the OUTREP
+      * breed totals as a single JSON document for the shelter finance
+      * system to pick up; each WRITE emits one line of that document.
+      ******************************************************************
+       01  JSON-EXTRACT-REC                  PIC X(200).
