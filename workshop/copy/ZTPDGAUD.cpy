@@ -0,0 +1,16 @@
+      ******************************************************************
+      * ZTPDGAUD - AUDITLOG output record layout.
+      *
+      * One record per ADOPTS record processed this run, with the
+      * breed slot's value immediately before and after that record
+      * was applied (both equal to the slot's current value when the
+      * record was rejected or skipped by the date-range control card).
+      ******************************************************************
+       01  AUDIT-REC.
+           05  AUD-ADOPTER-ID              PIC X(8).
+           05  AUD-BREED-CODE              PIC 9(3).
+           05  AUD-RECORD-TYPE             PIC X(8).
+           05  AUD-TIMESTAMP               PIC X(21).
+           05  AUD-SLOT-BEFORE             PIC 9(3).
+           05  AUD-SLOT-AFTER              PIC 9(3).
+           05  FILLER                      PIC X(34).
