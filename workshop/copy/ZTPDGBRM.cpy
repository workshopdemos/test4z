@@ -0,0 +1,13 @@
+      ******************************************************************
+      * ZTPDGBRM - BREEDMST breed master record layout.
+      *
+      * Externalizes the breed code-to-slot mapping so breed categories
+      * can be added, renamed, or reordered by maintaining this file
+      * instead of recompiling ZTPDOGOS. Rows are maintained in slot
+      * order (one row per accumulator slot).
+      ******************************************************************
+       01  BREED-MASTER-REC.
+           05  BRM-BREED-CODE              PIC 9(3).
+           05  BRM-SLOT-NUMBER             PIC 9(3).
+           05  BRM-BREED-NAME              PIC X(20).
+           05  FILLER                      PIC X(54).
